@@ -1,10 +1,330 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. SCTN.
- PROCEDURE DIVISION.
- SOME-SECTION SECTION.
-     INIT.
-        STOP RUN.
-        PERFORM INIT.
-     AFTER-INIT.
-        DISPLAY "Hello World".
-        STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SCTN.
+000300 AUTHOR. R S HANDZHANG.
+000400 INSTALLATION. BATCH SYSTEMS.
+000500 DATE-WRITTEN. 2020-01-06.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                        *
+000900*    ----------------------------------------------------------- *
+001000*    2020-01-06 RSH  ORIGINAL PROGRAM.  SOME-SECTION SIMPLY       *
+001100*                    DISPLAYED A GREETING AND STOPPED.            *
+001200*    2026-08-08 RSH  ADDED CHECKPOINT/RESTART LOGIC SO A RERUN    *
+001300*                    OF THIS STEP DOES NOT REPLAY AFTER-INIT      *
+001400*                    ONCE IT HAS ALREADY COMPLETED.               *
+001410*    2026-08-08 RSH  REWORKED AFTER-INIT TO PROCESS A TABLE OF    *
+001420*                    WORK ITEMS LOADED FROM A WORK-ITEM FILE      *
+001430*                    INSTEAD OF DISPLAYING ONE HARDCODED LINE.    *
+001440*    2026-08-08 RSH  ADDED A CONTROL-CARD DRIVEN MAINTENANCE MODE *
+001450*                    FOR ADDING, CHANGING, AND DELETING NAMED     *
+001460*                    PARAMETERS IN THE PARAMETER MASTER FILE.     *
+001470*    2026-08-08 RSH  1100-CHECK-RESTART NOW COMPARES CKPT-RUN-DATE*
+001480*                    TO TODAY SO A CHECKPOINT LEFT OVER FROM A    *
+001490*                    PRIOR BUSINESS DAY NO LONGER PERMANENTLY     *
+001491*                    SKIPS AFTER-INIT.  ALSO SET RETURN-CODE ON   *
+001492*                    MAINTENANCE AND PARM-FILE OPEN FAILURES SO   *
+001493*                    STEP20'S COND CHECK MEANS SOMETHING.         *
+001494*    2026-08-08 RSH  2000-LOAD-WORKITEMS NOW WARNS WHEN THE        *
+001495*                    WORK-ITEM FILE HAS MORE THAN 50 ENTRIES       *
+001496*                    INSTEAD OF SILENTLY DROPPING THE REMAINDER.   *
+001500******************************************************************
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER. IBM-370.
+001900 OBJECT-COMPUTER. IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+002300         ORGANIZATION IS SEQUENTIAL.
+002350
+002360     SELECT WORKITEM-FILE ASSIGN TO WKITEMS
+002370         ORGANIZATION IS SEQUENTIAL.
+002380
+002385     SELECT CTLCARD-FILE ASSIGN TO CTLCARD
+002386         ORGANIZATION IS SEQUENTIAL.
+002387
+002388     SELECT MAINTTRN-FILE ASSIGN TO MAINTTRN
+002389         ORGANIZATION IS SEQUENTIAL.
+002390
+002391     SELECT PARM-FILE ASSIGN TO PARMFILE
+002392         ORGANIZATION IS INDEXED
+002393         ACCESS MODE IS DYNAMIC
+002394         RECORD KEY IS PM-PARM-NAME
+002395         FILE STATUS IS WS-PARM-FILE-STATUS.
+002400
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  CKPT-FILE
+002800     RECORDING MODE IS F.
+002900     COPY SCCKPR.
+002950
+002960 FD  WORKITEM-FILE
+002970     RECORDING MODE IS F.
+002980     COPY SCWKIR.
+002985
+002986 FD  CTLCARD-FILE
+002987     RECORDING MODE IS F.
+002988     COPY SCCTLR.
+002989
+002990 FD  MAINTTRN-FILE
+002991     RECORDING MODE IS F.
+002992     COPY SCMNTR.
+002993
+002994 FD  PARM-FILE
+002995     RECORDING MODE IS F.
+002996     COPY SCPARR.
+003000
+003100 WORKING-STORAGE SECTION.
+003200 77  WS-RESTART-SKIP-SW          PIC X(01) VALUE 'N'.
+003300     88  WS-RESTART-SKIP             VALUE 'Y'.
+003400 77  WS-RUN-DATE                 PIC X(08) VALUE SPACES.
+003500 77  WS-RUN-TIME                 PIC X(08) VALUE SPACES.
+003600 77  WS-STEP-NAME                PIC X(08) VALUE 'AFTRINIT'.
+003610 77  WS-WKITEM-EOF-SW            PIC X(01) VALUE 'N'.
+003620     88  WS-WKITEM-EOF               VALUE 'Y'.
+003630 77  WI-TBL-COUNT                PIC 9(04) COMP VALUE ZERO.
+003640 77  WI-IDX                      PIC 9(04) COMP VALUE ZERO.
+003641 77  WS-PARM-FILE-STATUS         PIC X(02) VALUE '00'.
+003642     88  WS-PARM-FILE-OK             VALUE '00'.
+003643 77  WS-MAINT-EOF-SW             PIC X(01) VALUE 'N'.
+003644     88  WS-MAINT-EOF                VALUE 'Y'.
+003645 77  WS-MAINT-ERROR-SW           PIC X(01) VALUE 'N'.
+003646     88  WS-MAINT-ERROR              VALUE 'Y'.
+003650
+003660 01  WI-TABLE.
+003670     05  WI-ENTRY OCCURS 1 TO 50 TIMES
+003680             DEPENDING ON WI-TBL-COUNT.
+003690         10  WI-ENTRY-TEXT       PIC X(60).
+003700
+003800 PROCEDURE DIVISION.
+003900 SOME-SECTION SECTION.
+004000 INIT.
+004050     PERFORM 1050-READ-CONTROL-CARD THRU 1050-EXIT.
+004060     IF CC-MODE-MAINTENANCE
+004070         PERFORM 8000-MAINTENANCE-MODE THRU 8000-EXIT
+004080         GO TO INIT-EXIT
+004090     END-IF.
+004100     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+004200     IF WS-RESTART-SKIP
+004300         DISPLAY 'SCTN: CHECKPOINT SHOWS ' WS-STEP-NAME
+004400             ' ALREADY COMPLETE -- SKIPPING'
+004500         GO TO INIT-EXIT
+004600     END-IF.
+004700     PERFORM AFTER-INIT THRU AFTER-INIT-EXIT.
+004800     PERFORM 1200-WRITE-CHECKPOINT THRU 1200-EXIT.
+004900 INIT-EXIT.
+005000     STOP RUN.
+005100
+005200 AFTER-INIT.
+005210     PERFORM 2000-LOAD-WORKITEMS THRU 2000-EXIT.
+005220     IF WI-TBL-COUNT = ZERO
+005230         MOVE 1 TO WI-TBL-COUNT
+005240         MOVE 'Hello World' TO WI-ENTRY-TEXT (1)
+005250     END-IF.
+005260     PERFORM 2100-PROCESS-WORKITEM THRU 2100-EXIT
+005270         VARYING WI-IDX FROM 1 BY 1
+005280         UNTIL WI-IDX > WI-TBL-COUNT.
+005400 AFTER-INIT-EXIT.
+005500     EXIT.
+005600
+005610******************************************************************
+005620*    2000-LOAD-WORKITEMS                                          *
+005630*    LOADS THE WORK-ITEM TABLE FROM THE WORK-ITEM FILE.  IF THE    *
+005640*    FILE IS EMPTY THE TABLE IS LEFT AT ZERO ENTRIES AND           *
+005650*    AFTER-INIT SUPPLIES A DEFAULT ENTRY.  THE TABLE HOLDS AT      *
+005655*    MOST 50 ENTRIES -- IF THE FILE HAS MORE, THE REMAINDER ARE    *
+005656*    DROPPED AND FLAGGED SO OPERATIONS CAN SEE THE TRUNCATION.     *
+005660******************************************************************
+005670 2000-LOAD-WORKITEMS.
+005680     MOVE 'N' TO WS-WKITEM-EOF-SW.
+005690     MOVE ZERO TO WI-TBL-COUNT.
+005700     OPEN INPUT WORKITEM-FILE.
+005710     PERFORM 2050-READ-WORKITEM THRU 2050-EXIT
+005720         UNTIL WS-WKITEM-EOF OR WI-TBL-COUNT = 50.
+005725     IF NOT WS-WKITEM-EOF
+005726         DISPLAY 'SCTN: WORK-ITEM TABLE FULL - ITEMS DROPPED'
+005727     END-IF.
+005730     CLOSE WORKITEM-FILE.
+005740 2000-EXIT.
+005750     EXIT.
+005760
+005770 2050-READ-WORKITEM.
+005780     READ WORKITEM-FILE
+005790         AT END
+005800             MOVE 'Y' TO WS-WKITEM-EOF-SW
+005810         NOT AT END
+005820             ADD 1 TO WI-TBL-COUNT
+005830             MOVE WI-ITEM-TEXT TO WI-ENTRY-TEXT (WI-TBL-COUNT)
+005840     END-READ.
+005850 2050-EXIT.
+005860     EXIT.
+005870
+005880******************************************************************
+005890*    2100-PROCESS-WORKITEM                                        *
+005900*    PROCESSES ONE ENTRY OF THE WORK-ITEM TABLE.                   *
+005910******************************************************************
+005920 2100-PROCESS-WORKITEM.
+005930     DISPLAY WI-ENTRY-TEXT (WI-IDX).
+005940 2100-EXIT.
+005950     EXIT.
+005960
+005970******************************************************************
+005975*    1050-READ-CONTROL-CARD                                       *
+005976*    READS THE ONE-CARD CONTROL FILE THAT SELECTS NORMAL OR        *
+005977*    PARAMETER MAINTENANCE PROCESSING FOR THIS RUN.  A MISSING     *
+005978*    OR EMPTY CONTROL CARD DEFAULTS TO NORMAL PROCESSING.          *
+005979******************************************************************
+005980 1050-READ-CONTROL-CARD.
+005981     MOVE 'N' TO CC-MODE.
+005982     OPEN INPUT CTLCARD-FILE.
+005983     READ CTLCARD-FILE
+005984         AT END
+005985             MOVE 'N' TO CC-MODE
+005986     END-READ.
+005987     CLOSE CTLCARD-FILE.
+005988 1050-EXIT.
+005989     EXIT.
+005990
+005991******************************************************************
+005992*    1100-CHECK-RESTART                                          *
+005993*    READS THE CHECKPOINT FILE TO SEE WHETHER AFTER-INIT ALREADY  *
+005994*    COMPLETED ON A PRIOR RUN OF THIS STEP.  A CHECKPOINT ONLY    *
+005995*    COUNTS AS "ALREADY COMPLETE" WHEN IT WAS WRITTEN FOR TODAY'S *
+005996*    RUN DATE -- A CHECKPOINT LEFT OVER FROM AN EARLIER BUSINESS  *
+005997*    DAY MUST NOT SUPPRESS AFTER-INIT ON THE NEXT NIGHT'S RUN.    *
+005998******************************************************************
+006200 1100-CHECK-RESTART.
+006300     MOVE 'N' TO WS-RESTART-SKIP-SW.
+006400     MOVE SPACES TO CKPT-STEP-NAME.
+006410     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+006500     OPEN INPUT CKPT-FILE.
+006600     READ CKPT-FILE
+006700         AT END
+006800             MOVE 'P' TO CKPT-STATUS
+006900     END-READ.
+007000     CLOSE CKPT-FILE.
+007100     IF CKPT-STEP-NAME = WS-STEP-NAME
+007110             AND CKPT-COMPLETE
+007120             AND CKPT-RUN-DATE = WS-RUN-DATE
+007200         MOVE 'Y' TO WS-RESTART-SKIP-SW
+007300     END-IF.
+007400 1100-EXIT.
+007500     EXIT.
+007600
+007700******************************************************************
+007800*    1200-WRITE-CHECKPOINT                                       *
+007900*    RECORDS THAT AFTER-INIT COMPLETED SO A RERUN OF THIS STEP    *
+008000*    CAN SKIP STRAIGHT PAST IT.                                   *
+008100******************************************************************
+008200 1200-WRITE-CHECKPOINT.
+008300     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+008400     ACCEPT WS-RUN-TIME FROM TIME.
+008500     MOVE WS-STEP-NAME TO CKPT-STEP-NAME.
+008600     MOVE 'C' TO CKPT-STATUS.
+008700     MOVE WS-RUN-DATE TO CKPT-RUN-DATE.
+008800     MOVE WS-RUN-TIME TO CKPT-RUN-TIME.
+008900     OPEN OUTPUT CKPT-FILE.
+009000     WRITE SCTN-CKPT-REC.
+009100     CLOSE CKPT-FILE.
+009200 1200-EXIT.
+009300     EXIT.
+009400
+009500******************************************************************
+009600*    8000-MAINTENANCE-MODE                                       *
+009700*    APPLIES ADD/CHANGE/DELETE TRANSACTIONS FROM THE MAINTENANCE  *
+009800*    TRANSACTION FILE AGAINST THE PARAMETER MASTER FILE.  THIS    *
+009900*    STEP DOES NOT TOUCH THE CHECKPOINT FILE -- MAINTENANCE RUNS  *
+010000*    ARE SEPARATE FROM THE NORMAL AFTER-INIT PROCESSING RUN.      *
+010100******************************************************************
+010200 8000-MAINTENANCE-MODE.
+010300     MOVE 'N' TO WS-MAINT-EOF-SW.
+010310     MOVE 'N' TO WS-MAINT-ERROR-SW.
+010400     OPEN INPUT MAINTTRN-FILE.
+010500     OPEN I-O PARM-FILE.
+010510     IF NOT WS-PARM-FILE-OK
+010520         DISPLAY 'SCTN: PARM-FILE OPEN FAILED - STATUS '
+010530             WS-PARM-FILE-STATUS
+010540         MOVE 'Y' TO WS-MAINT-ERROR-SW
+010550         CLOSE MAINTTRN-FILE
+010560         MOVE 16 TO RETURN-CODE
+010570         GO TO 8000-EXIT
+010580     END-IF.
+010600     PERFORM 8100-READ-MAINT-TRAN THRU 8100-EXIT.
+010700     PERFORM 8200-APPLY-MAINT-TRAN THRU 8200-EXIT
+010800         UNTIL WS-MAINT-EOF.
+010900     CLOSE MAINTTRN-FILE.
+011000     CLOSE PARM-FILE.
+011010     IF WS-MAINT-ERROR
+011020         MOVE 8 TO RETURN-CODE
+011030     END-IF.
+011100 8000-EXIT.
+011200     EXIT.
+011300
+011400 8100-READ-MAINT-TRAN.
+011500     READ MAINTTRN-FILE
+011600         AT END
+011700             MOVE 'Y' TO WS-MAINT-EOF-SW
+011800     END-READ.
+011900 8100-EXIT.
+012000     EXIT.
+012100
+012200 8200-APPLY-MAINT-TRAN.
+012300     EVALUATE TRUE
+012400         WHEN MT-ADD
+012500             PERFORM 8210-ADD-PARM THRU 8210-EXIT
+012600         WHEN MT-CHANGE
+012700             PERFORM 8220-CHANGE-PARM THRU 8220-EXIT
+012800         WHEN MT-DELETE
+012900             PERFORM 8230-DELETE-PARM THRU 8230-EXIT
+013000         WHEN OTHER
+013100             DISPLAY 'SCTN: INVALID MAINTENANCE FUNCTION - '
+013200                 MT-FUNCTION
+013300     END-EVALUATE.
+013400     PERFORM 8100-READ-MAINT-TRAN THRU 8100-EXIT.
+013500 8200-EXIT.
+013600     EXIT.
+013700
+013800******************************************************************
+013900*    8210/8220/8230 -- ADD, CHANGE, AND DELETE A NAMED PARAMETER.  *
+014000******************************************************************
+014100 8210-ADD-PARM.
+014200     MOVE MT-PARM-NAME TO PM-PARM-NAME.
+014300     MOVE MT-PARM-VALUE TO PM-PARM-VALUE.
+014400     WRITE SCTN-PARM-REC
+014500         INVALID KEY
+014600             DISPLAY 'SCTN: ADD FAILED - PARAMETER ALREADY '
+014700                 'EXISTS - ' MT-PARM-NAME
+014710             MOVE 'Y' TO WS-MAINT-ERROR-SW
+014800     END-WRITE.
+014900 8210-EXIT.
+015000     EXIT.
+015100
+015200 8220-CHANGE-PARM.
+015300     MOVE MT-PARM-NAME TO PM-PARM-NAME.
+015400     READ PARM-FILE
+015500         INVALID KEY
+015600             DISPLAY 'SCTN: CHANGE FAILED - PARAMETER NOT '
+015700                 'FOUND - ' MT-PARM-NAME
+015710             MOVE 'Y' TO WS-MAINT-ERROR-SW
+015800         NOT INVALID KEY
+015900             MOVE MT-PARM-VALUE TO PM-PARM-VALUE
+016000             REWRITE SCTN-PARM-REC
+016100                 INVALID KEY
+016200                     DISPLAY 'SCTN: CHANGE FAILED - REWRITE '
+016300                         'ERROR - ' MT-PARM-NAME
+016310                     MOVE 'Y' TO WS-MAINT-ERROR-SW
+016400             END-REWRITE
+016500     END-READ.
+016600 8220-EXIT.
+016700     EXIT.
+016800
+016900 8230-DELETE-PARM.
+017000     MOVE MT-PARM-NAME TO PM-PARM-NAME.
+017100     DELETE PARM-FILE
+017200         INVALID KEY
+017300             DISPLAY 'SCTN: DELETE FAILED - PARAMETER NOT '
+017400                 'FOUND - ' MT-PARM-NAME
+017410             MOVE 'Y' TO WS-MAINT-ERROR-SW
+017500     END-DELETE.
+017600 8230-EXIT.
+017700     EXIT.
