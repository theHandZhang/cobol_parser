@@ -1,20 +1,590 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. DIVSTMT.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 77 SOMEID1 PIC 9(10).
- 77 SOMEID2 PIC 9(10).
- 77 SOMEID3 PIC 9(10).
- 77 SOMEID4 PIC 9(10).
- 77 SOMEID11 PIC 9(10).
- 77 SOMEID12 PIC 9(10).
- 77 SOMEID13 PIC 9(10).
- 77 SOMEID14 PIC 9(10).
- 77 SOMEID21 PIC 9(10).
- 77 SOMEID22 PIC 9(10).
- 77 SOMEID23 PIC 9(10).
- 77 SOMEID24 PIC 9(10).
- PROCEDURE DIVISION.
-    DIVIDE SOMEID1 INTO SOMEID2 GIVING SOMEID3 ROUNDED REMAINDER SOMEID4.
-    DIVIDE SOMEID11 INTO SOMEID12 ROUNDED SOMEID13 REMAINDER SOMEID14.
-    DIVIDE SOMEID21 BY SOMEID22 GIVING SOMEID23 ROUNDED REMAINDER SOMEID24.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DIVSTMT.
+000120 AUTHOR. R S HANDZHANG.
+000130 INSTALLATION. BATCH SYSTEMS.
+000140 DATE-WRITTEN. 2020-01-06.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*    MODIFICATION HISTORY                                        *
+000180*    ----------------------------------------------------------- *
+000190*    2020-01-06 RSH  ORIGINAL PROGRAM.  THREE HARDCODED DIVIDE    *
+000200*                    STATEMENTS AGAINST WORKING-STORAGE VALUES.   *
+000210*    2026-08-08 RSH  GUARDED ALL THREE DIVIDE STATEMENTS WITH ON  *
+000220*                    SIZE ERROR AND ADDED A REJECT FILE FOR BAD   *
+000230*                    DIVIDEND/DIVISOR PAIRS.  RESTORED THE        *
+000240*                    MISSING GIVING KEYWORD ON THE SECOND DIVIDE  *
+000250*                    (SOMEID11-14) -- AS WRITTEN IT WAS NOT       *
+000260*                    LEGAL COBOL AND WOULD NOT COMPILE.           *
+000270*    2026-08-08 RSH  TURNED THE PROGRAM INTO A TRANSACTION-DRIVEN *
+000280*                    BATCH LOOP READING DIVSTMT-CALC-REC RECORDS  *
+000290*                    INSTEAD OF PROCESSING ONE HARDCODED SET OF   *
+000300*                    VALUES PER RUN.                              *
+000310*    2026-08-08 RSH  ADDED A CONTROL-TOTAL SUMMARY REPORT WRITTEN *
+000320*                    AT THE END OF EACH RUN.                      *
+000330*    2026-08-08 RSH  ADDED AN AUDIT-TRAIL FILE LOGGING EVERY       *
+000340*                    DIVIDE STATEMENT EXECUTED, PASS OR FAIL.      *
+000350*    2026-08-08 RSH  ADDED A GENERAL LEDGER EXTRACT FILE FOR       *
+000360*                    SUCCESSFUL CALCULATIONS.                      *
+000370*    2026-08-08 RSH  ADDED A DIVIDE-IDENTITY RECONCILIATION CHECK  *
+000380*                    AND A DISCREPANCY REPORT FOR CALCULATIONS     *
+000390*                    THAT DO NOT RECONCILE BACK TO THE DIVIDEND.   *
+000400*    2026-08-08 RSH  2600-RECONCILE NOW BRANCHES ON DC-CALC-TYPE.  *
+000410*    TYPES 1 AND 2 USE THE INTO FORM, WHERE THE INTO OPERAND IS   *
+000420*    THE DIVISOR AND THE OTHER OPERAND IS THE DIVIDEND -- THE     *
+000430*    IDENTITY MUST RECONCILE AGAINST DC-DIVISOR FOR THOSE TWO     *
+000440*    TYPES, NOT DC-DIVIDEND.  ADDED CONTROL TOTALS FOR THE        *
+000450*    QUOTIENT AND REMAINDER FIELDS TO THE SUMMARY REPORT, ADDED   *
+000460*    QUOTIENT/REMAINDER AND JOB NAME TO THE AUDIT TRAIL, AND      *
+000470*    HONORED DC-ROUNDED-SW ON ALL THREE DIVIDE FORMS.             *
+000480*    2026-08-08 RSH  2200-CALCULATE NOW RUNS 2600-RECONCILE       *
+000490*    BEFORE 2700-WRITE-GL-EXTRACT SO A DISCREPANT CALCULATION CAN *
+000500*    BE FLAGGED ON THE GL EXTRACT RECORD (GL-DISCREPANCY-SW)      *
+000510*    INSTEAD OF ALREADY HAVING GONE OUT TO THE GL INTERFACE.      *
+000520*    GL-TRANS-SEQ AND DS-TRANS-SEQ CORRELATE THE GL EXTRACT AND   *
+000530*    DISCREPANCY REPORT FOR THE SAME TRANSACTION.  DVREJECT,      *
+000540*    DVSUMRPT, DVAUDIT, DVGLEXTR, AND DVDISCRPT ARE NOW OPENED    *
+000550*    EXTEND INSTEAD OF OUTPUT SO EACH NIGHT'S RUN ACCUMULATES     *
+000560*    ONTO THE PRIOR RUN'S RECORDS INSTEAD OF ERASING THEM,        *
+000570*    MATCHING THE JCL'S DISP=MOD RECURRING-JOB DISPOSITION.       *
+000580*    DS-RUN-DATE WAS ADDED TO THE DISCREPANCY RECORD SO IT CAN    *
+000590*    BE JOINED TO THE GL EXTRACT ON (RUN-DATE, TRANS-SEQ) NOW     *
+000600*    THAT BOTH FILES ACCUMULATE ACROSS RUNS AND TRANS-SEQ         *
+000610*    RESTARTS AT 1 EVERY RUN.                                     *
+000620*    2026-08-08 RSH  ADDED AN INTRA-STEP CHECKPOINT (DVCKPT-FILE, *
+000630*    COPY DVCKPR) SO THIS STEP IS ACTUALLY RESTARTABLE THE WAY    *
+000640*    THE JCL HEADER CLAIMS.  A CHECKPOINT IS SAVED EVERY           *
+000650*    WS-CKPT-INTERVAL TRANSACTIONS; ON RESTART, 1100-CHECK-CKPT    *
+000660*    RESTORES THE SAVED COUNTS AND TOTALS AND 1000-INITIALIZE      *
+000670*    RE-READS AND DISCARDS THE ALREADY-PROCESSED TRANSACTIONS SO   *
+000680*    THEY ARE NOT REFLECTED TWICE IN THE AUDIT, GL, REJECT,        *
+000690*    DISCREPANCY, OR SUMMARY OUTPUT.  A CHECKPOINT MARKED COMPLETE *
+000700*    FOR TODAY'S RUN DATE SKIPS TRANSACTION PROCESSING ENTIRELY SO *
+000710*    AN ACCIDENTAL DUPLICATE SUBMISSION DOES NOT APPEND DUPLICATE  *
+000720*    OUTPUT.                                                       *
+000730******************************************************************
+000740 ENVIRONMENT DIVISION.
+000750 CONFIGURATION SECTION.
+000760 SOURCE-COMPUTER. IBM-370.
+000770 OBJECT-COMPUTER. IBM-370.
+000780 INPUT-OUTPUT SECTION.
+000790 FILE-CONTROL.
+000800     SELECT DVTRANS-FILE ASSIGN TO DVTRANS
+000810         ORGANIZATION IS SEQUENTIAL.
+000820
+000830     SELECT DVREJECT-FILE ASSIGN TO DVREJECT
+000840         ORGANIZATION IS SEQUENTIAL.
+000850
+000860     SELECT DVSUMRPT-FILE ASSIGN TO DVSUMRPT
+000870         ORGANIZATION IS SEQUENTIAL.
+000880
+000890     SELECT DVAUDIT-FILE ASSIGN TO DVAUDIT
+000900         ORGANIZATION IS SEQUENTIAL.
+000910
+000920     SELECT DVGLEXTR-FILE ASSIGN TO DVGLEXTR
+000930         ORGANIZATION IS SEQUENTIAL.
+000940
+000950     SELECT DVDISCRPT-FILE ASSIGN TO DVDISCR
+000960         ORGANIZATION IS SEQUENTIAL.
+000970
+000980     SELECT DVCKPT-FILE ASSIGN TO DVCKPT
+000990         ORGANIZATION IS SEQUENTIAL.
+001000 DATA DIVISION.
+001010 FILE SECTION.
+001020 FD  DVTRANS-FILE
+001030     RECORDING MODE IS F.
+001040     COPY DVCALCR.
+001050
+001060 FD  DVREJECT-FILE
+001070     RECORDING MODE IS F.
+001080     COPY DVREJR.
+001090
+001100 FD  DVSUMRPT-FILE
+001110     RECORDING MODE IS F.
+001120     COPY DVRPTR.
+001130
+001140 FD  DVAUDIT-FILE
+001150     RECORDING MODE IS F.
+001160     COPY DVAUDR.
+001170
+001180 FD  DVGLEXTR-FILE
+001190     RECORDING MODE IS F.
+001200     COPY DVGLR.
+001210
+001220 FD  DVDISCRPT-FILE
+001230     RECORDING MODE IS F.
+001240     COPY DVDISR.
+001250
+001260 FD  DVCKPT-FILE
+001270     RECORDING MODE IS F.
+001280     COPY DVCKPR.
+001290 WORKING-STORAGE SECTION.
+001300 77  SOMEID1                     PIC 9(10).
+001310 77  SOMEID2                     PIC 9(10).
+001320 77  SOMEID3                     PIC 9(10).
+001330 77  SOMEID4                     PIC 9(10).
+001340 77  SOMEID11                    PIC 9(10).
+001350 77  SOMEID12                    PIC 9(10).
+001360 77  SOMEID13                    PIC 9(10).
+001370 77  SOMEID14                    PIC 9(10).
+001380 77  SOMEID21                    PIC 9(10).
+001390 77  SOMEID22                    PIC 9(10).
+001400 77  SOMEID23                    PIC 9(10).
+001410 77  SOMEID24                    PIC 9(10).
+001420
+001430 77  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+001440     88  WS-EOF                      VALUE 'Y'.
+001450 77  WS-SIZE-ERROR-SW            PIC X(01) VALUE 'N'.
+001460     88  WS-SIZE-ERROR               VALUE 'Y'.
+001470 77  WS-TRANS-COUNT              PIC 9(09) COMP VALUE ZERO.
+001480 77  WS-ACCEPT-COUNT             PIC 9(09) COMP VALUE ZERO.
+001490 77  WS-REJECT-COUNT             PIC 9(09) COMP VALUE ZERO.
+001500 77  WS-RUN-DATE                 PIC X(08) VALUE SPACES.
+001510 77  WS-RUN-TIME                 PIC X(08) VALUE SPACES.
+001520 77  WS-GL-QUOTIENT              PIC 9(10) VALUE ZERO.
+001530 77  WS-GL-REMAINDER             PIC 9(10) VALUE ZERO.
+001540 77  WS-RECON-CHECK              PIC 9(18) COMP-3 VALUE ZERO.
+001550 77  WS-RECON-ERROR-SW           PIC X(01) VALUE 'N'.
+001560     88  WS-RECON-ERROR              VALUE 'Y'.
+001570 77  WS-DISCREPANCY-SW           PIC X(01) VALUE 'N'.
+001580     88  WS-IS-DISCREPANT            VALUE 'Y'.
+001590 77  WS-DISCREPANCY-COUNT        PIC 9(09) COMP VALUE ZERO.
+001600 77  WS-DISCREPANCY-REASON       PIC X(30) VALUE SPACES.
+001610 77  WS-RECON-TARGET             PIC 9(10) VALUE ZERO.
+001620 77  WS-QUOTIENT-TOTAL           PIC 9(12) COMP-3 VALUE ZERO.
+001630 77  WS-REMAINDER-TOTAL          PIC 9(12) COMP-3 VALUE ZERO.
+001640 77  WS-ENV-NAME                 PIC X(20) VALUE 'JOBNAME'.
+001650 77  WS-JOB-NAME                 PIC X(08) VALUE SPACES.
+001660 77  WS-CKPT-SKIP-COUNT          PIC 9(09) COMP VALUE ZERO.
+001670 77  WS-CKPT-INTERVAL            PIC 9(05) COMP VALUE 100.
+001680 77  WS-CKPT-QUOT                PIC 9(09) COMP VALUE ZERO.
+001690 77  WS-CKPT-REM                 PIC 9(05) COMP VALUE ZERO.
+001700
+001710 01  WS-SUMMARY-HDG-LINE.
+001720     05  FILLER                  PIC X(40)
+001730         VALUE 'DIVSTMT CONTROL-TOTAL SUMMARY REPORT'.
+001740     05  FILLER                  PIC X(93) VALUE SPACES.
+001750
+001760 01  WS-SUMMARY-DTL-LINE.
+001770     05  WS-DTL-LABEL            PIC X(30).
+001780     05  WS-DTL-COUNT            PIC ZZZ,ZZZ,ZZZ,ZZ9.
+001790     05  FILLER                  PIC X(88) VALUE SPACES.
+001800
+001810 PROCEDURE DIVISION.
+001820 0000-MAINLINE.
+001830     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001840     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+001850         UNTIL WS-EOF.
+001860     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001870     STOP RUN.
+001880
+001890******************************************************************
+001900*    1000-INITIALIZE                                             *
+001910******************************************************************
+001920 1000-INITIALIZE.
+001930     OPEN INPUT DVTRANS-FILE
+001940         EXTEND DVREJECT-FILE
+001950         EXTEND DVSUMRPT-FILE
+001960         EXTEND DVAUDIT-FILE
+001970         EXTEND DVGLEXTR-FILE
+001980         EXTEND DVDISCRPT-FILE.
+001990     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002000     ACCEPT WS-RUN-TIME FROM TIME.
+002010     DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME.
+002020     ACCEPT WS-JOB-NAME FROM ENVIRONMENT-VALUE.
+002030     PERFORM 1100-CHECK-CKPT THRU 1100-EXIT.
+002040     IF WS-EOF
+002050         DISPLAY 'DIVSTMT: CHECKPOINT SHOWS RUN ALREADY COMPLETE '
+002060             'FOR ' WS-RUN-DATE
+002070     ELSE
+002080         PERFORM 2110-SKIP-TRANS THRU 2110-EXIT
+002090             WS-CKPT-SKIP-COUNT TIMES
+002100         IF NOT WS-EOF
+002110             PERFORM 2100-READ-TRANS THRU 2100-EXIT
+002120         END-IF
+002130     END-IF.
+002140 1000-EXIT.
+002150     EXIT.
+002160
+002170******************************************************************
+002180*    1100-CHECK-CKPT                                              *
+002190*    READS THE CHECKPOINT LEFT BY A PRIOR RUN OF THIS STEP TO      *
+002200*    SUPPORT RESTART AFTER AN ABEND.  A COMPLETE CHECKPOINT FOR    *
+002210*    TODAY'S RUN DATE MEANS THIS RUN HAS NOTHING LEFT TO DO --     *
+002220*    WS-EOF-SW IS SET SO THE TRANSACTION LOOP NEVER STARTS AND NO  *
+002230*    OUTPUT IS APPENDED TWICE.  A PENDING CHECKPOINT FOR TODAY'S   *
+002240*    RUN DATE MEANS THE STEP ABENDED PARTWAY THROUGH -- WS-CKPT-   *
+002250*    SKIP-COUNT IS SET SO 1000-INITIALIZE RE-READS AND DISCARDS    *
+002260*    THE TRANSACTIONS ALREADY PROCESSED BEFORE THE ABEND.  EITHER  *
+002270*    WAY THE SAVED COUNTS AND TOTALS ARE RESTORED SO THE SUMMARY   *
+002280*    REPORT AND FINAL CHECKPOINT REFLECT THE WHOLE RUN, NOT JUST   *
+002290*    WHAT HAPPENED SINCE THE RESTART.  A CHECKPOINT LEFT OVER      *
+002300*    FROM AN EARLIER BUSINESS DAY IS IGNORED SO IT DOES NOT        *
+002310*    SUPPRESS OR SKEW TONIGHT'S RUN.                               *
+002320******************************************************************
+002330 1100-CHECK-CKPT.
+002340     MOVE ZERO TO WS-CKPT-SKIP-COUNT.
+002350     MOVE SPACES TO CKPT-RUN-DATE.
+002360     OPEN INPUT DVCKPT-FILE.
+002370     READ DVCKPT-FILE
+002380         AT END
+002390             MOVE 'P' TO CKPT-STATUS
+002400     END-READ.
+002410     CLOSE DVCKPT-FILE.
+002420     IF CKPT-RUN-DATE = WS-RUN-DATE
+002430         MOVE CKPT-TRANS-COUNT TO WS-TRANS-COUNT
+002440         MOVE CKPT-ACCEPT-COUNT TO WS-ACCEPT-COUNT
+002450         MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+002460         MOVE CKPT-DISCREPANCY-COUNT TO WS-DISCREPANCY-COUNT
+002470         MOVE CKPT-QUOTIENT-TOTAL TO WS-QUOTIENT-TOTAL
+002480         MOVE CKPT-REMAINDER-TOTAL TO WS-REMAINDER-TOTAL
+002490         IF CKPT-COMPLETE
+002500             MOVE 'Y' TO WS-EOF-SW
+002510         ELSE
+002520             MOVE CKPT-TRANS-COUNT TO WS-CKPT-SKIP-COUNT
+002530         END-IF
+002540     END-IF.
+002550 1100-EXIT.
+002560     EXIT.
+002570
+002580******************************************************************
+002590*    2000-PROCESS-TRANS                                          *
+002600*    ONE ITERATION PER TRANSACTION RECORD UNTIL END OF FILE.      *
+002610******************************************************************
+002620 2000-PROCESS-TRANS.
+002630     PERFORM 2200-CALCULATE THRU 2200-EXIT.
+002640     DIVIDE WS-TRANS-COUNT BY WS-CKPT-INTERVAL
+002650         GIVING WS-CKPT-QUOT
+002660         REMAINDER WS-CKPT-REM.
+002670     IF WS-CKPT-REM = ZERO
+002680         MOVE 'P' TO CKPT-STATUS
+002690         PERFORM 2800-WRITE-CKPT THRU 2800-EXIT
+002700     END-IF.
+002710     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+002720 2000-EXIT.
+002730     EXIT.
+002740
+002750 2100-READ-TRANS.
+002760     READ DVTRANS-FILE
+002770         AT END
+002780             MOVE 'Y' TO WS-EOF-SW
+002790     END-READ.
+002800 2100-EXIT.
+002810     EXIT.
+002820
+002830******************************************************************
+002840*    2110-SKIP-TRANS                                              *
+002850*    RE-READS AND DISCARDS ONE TRANSACTION RECORD ALREADY          *
+002860*    PROCESSED BEFORE A PRIOR ABEND.  PERFORMED WS-CKPT-SKIP-      *
+002870*    COUNT TIMES FROM 1000-INITIALIZE SO A RESTART DOES NOT        *
+002880*    REPROCESS AND DOUBLE-COUNT TRANSACTIONS ALREADY REFLECTED IN  *
+002890*    THE RESTORED CHECKPOINT TOTALS.                               *
+002900******************************************************************
+002910 2110-SKIP-TRANS.
+002920     READ DVTRANS-FILE
+002930         AT END
+002940             MOVE 'Y' TO WS-EOF-SW
+002950     END-READ.
+002960 2110-EXIT.
+002970     EXIT.
+002980
+002990******************************************************************
+003000*    2200-CALCULATE                                              *
+003010*    PERFORMS THE DIVIDE VARIANT SELECTED BY DC-CALC-TYPE.        *
+003020******************************************************************
+003030 2200-CALCULATE.
+003040     ADD 1 TO WS-TRANS-COUNT.
+003050     MOVE 'N' TO WS-SIZE-ERROR-SW.
+003060     MOVE ZERO TO WS-GL-QUOTIENT.
+003070     MOVE ZERO TO WS-GL-REMAINDER.
+003080     EVALUATE TRUE
+003090         WHEN DC-TYPE-ONE
+003100             PERFORM 2210-CALC-TYPE-ONE THRU 2210-EXIT
+003110         WHEN DC-TYPE-TWO
+003120             PERFORM 2220-CALC-TYPE-TWO THRU 2220-EXIT
+003130         WHEN DC-TYPE-THREE
+003140             PERFORM 2230-CALC-TYPE-THREE THRU 2230-EXIT
+003150         WHEN OTHER
+003160             MOVE 'Y' TO WS-SIZE-ERROR-SW
+003170     END-EVALUATE.
+003180     IF WS-SIZE-ERROR
+003190         ADD 1 TO WS-REJECT-COUNT
+003200         PERFORM 2900-WRITE-REJECT THRU 2900-EXIT
+003210     ELSE
+003220         ADD 1 TO WS-ACCEPT-COUNT
+003230         ADD WS-GL-QUOTIENT TO WS-QUOTIENT-TOTAL
+003240         ADD WS-GL-REMAINDER TO WS-REMAINDER-TOTAL
+003250         PERFORM 2600-RECONCILE THRU 2600-EXIT
+003260         PERFORM 2700-WRITE-GL-EXTRACT THRU 2700-EXIT
+003270     END-IF.
+003280     PERFORM 2500-LOG-AUDIT THRU 2500-EXIT.
+003290 2200-EXIT.
+003300     EXIT.
+003310
+003320******************************************************************
+003330*    2210/2220/2230 -- THE THREE ORIGINAL DIVIDE FORMS, EACH      *
+003340*    NOW GUARDED AGAINST DIVISION BY ZERO AND SIZE ERROR.  EACH   *
+003350*    HONORS THE INPUT TRANSACTION'S DC-ROUNDED-SW BY CHOOSING     *
+003360*    BETWEEN A ROUNDED AND AN UNROUNDED FORM OF THE SAME DIVIDE.  *
+003370******************************************************************
+003380 2210-CALC-TYPE-ONE.
+003390     MOVE DC-DIVIDEND TO SOMEID1.
+003400     MOVE DC-DIVISOR TO SOMEID2.
+003410     IF DC-ROUNDED
+003420         DIVIDE SOMEID1 INTO SOMEID2 GIVING SOMEID3 ROUNDED
+003430             REMAINDER SOMEID4
+003440             ON SIZE ERROR
+003450                 MOVE 'Y' TO WS-SIZE-ERROR-SW
+003460             NOT ON SIZE ERROR
+003470                 MOVE SOMEID3 TO WS-GL-QUOTIENT
+003480                 MOVE SOMEID4 TO WS-GL-REMAINDER
+003490         END-DIVIDE
+003500     ELSE
+003510         DIVIDE SOMEID1 INTO SOMEID2 GIVING SOMEID3
+003520             REMAINDER SOMEID4
+003530             ON SIZE ERROR
+003540                 MOVE 'Y' TO WS-SIZE-ERROR-SW
+003550             NOT ON SIZE ERROR
+003560                 MOVE SOMEID3 TO WS-GL-QUOTIENT
+003570                 MOVE SOMEID4 TO WS-GL-REMAINDER
+003580         END-DIVIDE
+003590     END-IF.
+003600 2210-EXIT.
+003610     EXIT.
+003620
+003630 2220-CALC-TYPE-TWO.
+003640     MOVE DC-DIVIDEND TO SOMEID11.
+003650     MOVE DC-DIVISOR TO SOMEID12.
+003660     IF DC-ROUNDED
+003670         DIVIDE SOMEID11 INTO SOMEID12 GIVING SOMEID13 ROUNDED
+003680             REMAINDER SOMEID14
+003690             ON SIZE ERROR
+003700                 MOVE 'Y' TO WS-SIZE-ERROR-SW
+003710             NOT ON SIZE ERROR
+003720                 MOVE SOMEID13 TO WS-GL-QUOTIENT
+003730                 MOVE SOMEID14 TO WS-GL-REMAINDER
+003740         END-DIVIDE
+003750     ELSE
+003760         DIVIDE SOMEID11 INTO SOMEID12 GIVING SOMEID13
+003770             REMAINDER SOMEID14
+003780             ON SIZE ERROR
+003790                 MOVE 'Y' TO WS-SIZE-ERROR-SW
+003800             NOT ON SIZE ERROR
+003810                 MOVE SOMEID13 TO WS-GL-QUOTIENT
+003820                 MOVE SOMEID14 TO WS-GL-REMAINDER
+003830         END-DIVIDE
+003840     END-IF.
+003850 2220-EXIT.
+003860     EXIT.
+003870
+003880 2230-CALC-TYPE-THREE.
+003890     MOVE DC-DIVIDEND TO SOMEID21.
+003900     MOVE DC-DIVISOR TO SOMEID22.
+003910     IF DC-ROUNDED
+003920         DIVIDE SOMEID21 BY SOMEID22 GIVING SOMEID23 ROUNDED
+003930             REMAINDER SOMEID24
+003940             ON SIZE ERROR
+003950                 MOVE 'Y' TO WS-SIZE-ERROR-SW
+003960             NOT ON SIZE ERROR
+003970                 MOVE SOMEID23 TO WS-GL-QUOTIENT
+003980                 MOVE SOMEID24 TO WS-GL-REMAINDER
+003990         END-DIVIDE
+004000     ELSE
+004010         DIVIDE SOMEID21 BY SOMEID22 GIVING SOMEID23
+004020             REMAINDER SOMEID24
+004030             ON SIZE ERROR
+004040                 MOVE 'Y' TO WS-SIZE-ERROR-SW
+004050             NOT ON SIZE ERROR
+004060                 MOVE SOMEID23 TO WS-GL-QUOTIENT
+004070                 MOVE SOMEID24 TO WS-GL-REMAINDER
+004080         END-DIVIDE
+004090     END-IF.
+004100 2230-EXIT.
+004110     EXIT.
+004120
+004130******************************************************************
+004140*    2500-LOG-AUDIT                                               *
+004150*    WRITES ONE AUDIT-TRAIL RECORD FOR EVERY DIVIDE STATEMENT      *
+004160*    EXECUTED, REGARDLESS OF WHETHER IT SUCCEEDED.                 *
+004170******************************************************************
+004180 2500-LOG-AUDIT.
+004190     MOVE DC-CALC-TYPE TO AU-CALC-TYPE.
+004200     MOVE DC-DIVIDEND TO AU-DIVIDEND.
+004210     MOVE DC-DIVISOR TO AU-DIVISOR.
+004220     IF WS-SIZE-ERROR
+004230         MOVE 'SIZE' TO AU-RESULT-CODE
+004240     ELSE
+004250         MOVE 'OK  ' TO AU-RESULT-CODE
+004260     END-IF.
+004270     MOVE WS-GL-QUOTIENT TO AU-QUOTIENT.
+004280     MOVE WS-GL-REMAINDER TO AU-REMAINDER.
+004290     MOVE WS-RUN-DATE TO AU-RUN-DATE.
+004300     MOVE WS-RUN-TIME TO AU-RUN-TIME.
+004310     MOVE WS-JOB-NAME TO AU-JOB-NAME.
+004320     WRITE DVSTMT-AUDIT-REC.
+004330 2500-EXIT.
+004340     EXIT.
+004350
+004360******************************************************************
+004370*    2700-WRITE-GL-EXTRACT                                       *
+004380*    WRITES ONE GENERAL LEDGER EXTRACT RECORD FOR A CALCULATION    *
+004390*    THAT COMPLETED WITHOUT A SIZE ERROR.                          *
+004400******************************************************************
+004410 2700-WRITE-GL-EXTRACT.
+004420     MOVE DC-CALC-TYPE TO GL-CALC-TYPE.
+004430     MOVE DC-DIVIDEND TO GL-DIVIDEND.
+004440     MOVE DC-DIVISOR TO GL-DIVISOR.
+004450     MOVE WS-GL-QUOTIENT TO GL-QUOTIENT.
+004460     MOVE WS-GL-REMAINDER TO GL-REMAINDER.
+004470     MOVE WS-RUN-DATE TO GL-RUN-DATE.
+004480     MOVE WS-TRANS-COUNT TO GL-TRANS-SEQ.
+004490     MOVE WS-DISCREPANCY-SW TO GL-DISCREPANCY-SW.
+004500     WRITE DVSTMT-GL-REC.
+004510 2700-EXIT.
+004520     EXIT.
+004530
+004540******************************************************************
+004550*    2800-WRITE-CKPT                                               *
+004560*    SAVES THE CURRENT COUNTS AND TOTALS TO THE CHECKPOINT FILE.    *
+004570*    CALLED PERIODICALLY DURING TRANSACTION PROCESSING (WITH       *
+004580*    CKPT-STATUS SET TO 'P') AND ONCE MORE FROM 9000-TERMINATE     *
+004590*    (WITH CKPT-STATUS SET TO 'C') TO MARK THE RUN COMPLETE.        *
+004600******************************************************************
+004610 2800-WRITE-CKPT.
+004620     MOVE WS-RUN-DATE TO CKPT-RUN-DATE.
+004630     MOVE WS-TRANS-COUNT TO CKPT-TRANS-COUNT.
+004640     MOVE WS-ACCEPT-COUNT TO CKPT-ACCEPT-COUNT.
+004650     MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+004660     MOVE WS-DISCREPANCY-COUNT TO CKPT-DISCREPANCY-COUNT.
+004670     MOVE WS-QUOTIENT-TOTAL TO CKPT-QUOTIENT-TOTAL.
+004680     MOVE WS-REMAINDER-TOTAL TO CKPT-REMAINDER-TOTAL.
+004690     OPEN OUTPUT DVCKPT-FILE.
+004700     WRITE DVSTMT-CKPT-REC.
+004710     CLOSE DVCKPT-FILE.
+004720 2800-EXIT.
+004730     EXIT.
+004740
+004750******************************************************************
+004760*    2600-RECONCILE                                              *
+004770*    RECOMPUTES THE DIVIDE IDENTITY AND VERIFIES IT RECONCILES    *
+004780*    BACK TO THE VALUE THAT WAS ACTUALLY DIVIDED.  CALC TYPES 1   *
+004790*    AND 2 USE THE INTO FORM (DC-DIVIDEND INTO DC-DIVISOR), SO    *
+004800*    DC-DIVIDEND IS THE DIVISOR AND DC-DIVISOR IS THE DIVIDEND --*
+004810*    THE IDENTITY FOR THOSE TWO TYPES RECONCILES AGAINST          *
+004820*    DC-DIVISOR.  CALC TYPE 3 USES THE BY FORM (DC-DIVIDEND BY    *
+004830*    DC-DIVISOR), WHERE THE IDENTITY RECONCILES AGAINST           *
+004840*    DC-DIVIDEND AS USUAL.  THE COMPUTE ITSELF IS GUARDED         *
+004850*    AGAINST OVERFLOW.  2200-CALCULATE RUNS THIS CHECK BEFORE      *
+004860*    2700-WRITE-GL-EXTRACT SO A DISCREPANT CALCULATION CAN BE      *
+004870*    FLAGGED ON THE GL EXTRACT RECORD ITSELF (SEE                  *
+004880*    WS-DISCREPANCY-SW) INSTEAD OF ALREADY HAVING GONE OUT BY THE  *
+004890*    TIME THE DISCREPANCY IS DETECTED.                             *
+004900******************************************************************
+004910 2600-RECONCILE.
+004920     MOVE 'N' TO WS-RECON-ERROR-SW.
+004930     MOVE 'N' TO WS-DISCREPANCY-SW.
+004940     MOVE ZERO TO WS-RECON-CHECK.
+004950     IF DC-TYPE-THREE
+004960         MOVE DC-DIVIDEND TO WS-RECON-TARGET
+004970     ELSE
+004980         MOVE DC-DIVISOR TO WS-RECON-TARGET
+004990     END-IF.
+005000     IF DC-TYPE-THREE
+005010         COMPUTE WS-RECON-CHECK =
+005020             (DC-DIVISOR * WS-GL-QUOTIENT) + WS-GL-REMAINDER
+005030             ON SIZE ERROR
+005040                 MOVE 'Y' TO WS-RECON-ERROR-SW
+005050         END-COMPUTE
+005060     ELSE
+005070         COMPUTE WS-RECON-CHECK =
+005080             (DC-DIVIDEND * WS-GL-QUOTIENT) + WS-GL-REMAINDER
+005090             ON SIZE ERROR
+005100                 MOVE 'Y' TO WS-RECON-ERROR-SW
+005110         END-COMPUTE
+005120     END-IF.
+005130     IF WS-RECON-ERROR
+005140         MOVE 'RECOMPUTE OVERFLOW' TO WS-DISCREPANCY-REASON
+005150         ADD 1 TO WS-DISCREPANCY-COUNT
+005160         MOVE 'Y' TO WS-DISCREPANCY-SW
+005170         PERFORM 2690-WRITE-DISCREPANCY THRU 2690-EXIT
+005180     ELSE
+005190         IF WS-RECON-CHECK NOT = WS-RECON-TARGET
+005200             MOVE 'DIVIDE IDENTITY MISMATCH' TO
+005210                 WS-DISCREPANCY-REASON
+005220             ADD 1 TO WS-DISCREPANCY-COUNT
+005230             MOVE 'Y' TO WS-DISCREPANCY-SW
+005240             PERFORM 2690-WRITE-DISCREPANCY THRU 2690-EXIT
+005250         END-IF
+005260     END-IF.
+005270 2600-EXIT.
+005280     EXIT.
+005290
+005300******************************************************************
+005310*    2690-WRITE-DISCREPANCY                                      *
+005320*    WRITES ONE DISCREPANCY RECORD WHEN THE DIVIDE IDENTITY DOES  *
+005330*    NOT RECONCILE.                                               *
+005340******************************************************************
+005350 2690-WRITE-DISCREPANCY.
+005360     MOVE DC-CALC-TYPE TO DS-CALC-TYPE.
+005370     MOVE DC-DIVIDEND TO DS-DIVIDEND.
+005380     MOVE DC-DIVISOR TO DS-DIVISOR.
+005390     MOVE WS-GL-QUOTIENT TO DS-QUOTIENT.
+005400     MOVE WS-GL-REMAINDER TO DS-REMAINDER.
+005410     MOVE WS-RECON-CHECK TO DS-RECOMPUTED-DIVIDEND.
+005420     MOVE WS-DISCREPANCY-REASON TO DS-REASON-TEXT.
+005430     MOVE WS-TRANS-COUNT TO DS-TRANS-SEQ.
+005440     MOVE WS-RUN-DATE TO DS-RUN-DATE.
+005450     WRITE DVSTMT-DISCREPANCY-REC.
+005460 2690-EXIT.
+005470     EXIT.
+005480
+005490******************************************************************
+005500*    2900-WRITE-REJECT                                           *
+005510*    WRITES THE OFFENDING DIVIDEND/DIVISOR PAIR TO THE REJECT     *
+005520*    FILE INSTEAD OF LETTING THE SIZE ERROR ABEND THE STEP.       *
+005530******************************************************************
+005540 2900-WRITE-REJECT.
+005550     MOVE DC-CALC-TYPE TO RJ-CALC-TYPE.
+005560     MOVE DC-DIVIDEND TO RJ-DIVIDEND.
+005570     MOVE DC-DIVISOR TO RJ-DIVISOR.
+005580     MOVE 'SIZE' TO RJ-REASON-CODE.
+005590     MOVE 'DIVIDE FAILED - ZERO DIVISOR OR SIZE ERROR' TO
+005600         RJ-REASON-TEXT.
+005610     WRITE DVSTMT-REJECT-REC.
+005620 2900-EXIT.
+005630     EXIT.
+005640
+005650******************************************************************
+005660*    9000-TERMINATE                                              *
+005670*    WRITES THE CONTROL-TOTAL SUMMARY REPORT AND CLOSES ALL       *
+005680*    FILES BEFORE THE RUN ENDS.                                  *
+005690******************************************************************
+005700 9000-TERMINATE.
+005710     WRITE DVSTMT-REPORT-REC FROM WS-SUMMARY-HDG-LINE.
+005720     MOVE 'TRANSACTIONS READ' TO WS-DTL-LABEL.
+005730     MOVE WS-TRANS-COUNT TO WS-DTL-COUNT.
+005740     WRITE DVSTMT-REPORT-REC FROM WS-SUMMARY-DTL-LINE.
+005750     MOVE 'CALCULATIONS ACCEPTED' TO WS-DTL-LABEL.
+005760     MOVE WS-ACCEPT-COUNT TO WS-DTL-COUNT.
+005770     WRITE DVSTMT-REPORT-REC FROM WS-SUMMARY-DTL-LINE.
+005780     MOVE 'CALCULATIONS REJECTED' TO WS-DTL-LABEL.
+005790     MOVE WS-REJECT-COUNT TO WS-DTL-COUNT.
+005800     WRITE DVSTMT-REPORT-REC FROM WS-SUMMARY-DTL-LINE.
+005810     MOVE 'DISCREPANCIES FOUND' TO WS-DTL-LABEL.
+005820     MOVE WS-DISCREPANCY-COUNT TO WS-DTL-COUNT.
+005830     WRITE DVSTMT-REPORT-REC FROM WS-SUMMARY-DTL-LINE.
+005840     MOVE 'TOTAL OF GIVING FIELDS' TO WS-DTL-LABEL.
+005850     MOVE WS-QUOTIENT-TOTAL TO WS-DTL-COUNT.
+005860     WRITE DVSTMT-REPORT-REC FROM WS-SUMMARY-DTL-LINE.
+005870     MOVE 'TOTAL OF REMAINDER FIELDS' TO WS-DTL-LABEL.
+005880     MOVE WS-REMAINDER-TOTAL TO WS-DTL-COUNT.
+005890     WRITE DVSTMT-REPORT-REC FROM WS-SUMMARY-DTL-LINE.
+005900     MOVE 'C' TO CKPT-STATUS.
+005910     PERFORM 2800-WRITE-CKPT THRU 2800-EXIT.
+005920     CLOSE DVTRANS-FILE
+005930           DVREJECT-FILE
+005940           DVSUMRPT-FILE
+005950           DVAUDIT-FILE
+005960           DVGLEXTR-FILE
+005970           DVDISCRPT-FILE.
+005980 9000-EXIT.
+005990     EXIT.
