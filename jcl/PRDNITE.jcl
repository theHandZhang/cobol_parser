@@ -0,0 +1,103 @@
+//PRDNITE  JOB  (ACCTNO),'BATCH SYSTEMS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//*  JOB:         PRDNITE
+//*  DESCRIPTION: NIGHTLY BATCH STREAM.  RUNS SCTN TO REFRESH THE
+//*               WORK-ITEM PROCESSING STEP, THEN RUNS DIVSTMT TO
+//*               PROCESS THE DAY'S DIVIDE TRANSACTIONS.  STEP20 IS
+//*               SKIPPED IF STEP10 FAILS OR REPORTS A PARAMETER-
+//*               MAINTENANCE ERROR (COND=(8,GE,STEP10)) SO DIVSTMT
+//*               NEVER RUNS AGAINST AN INCOMPLETE REFRESH.  SCTN
+//*               SETS RETURN-CODE 16 IF PARM-FILE CANNOT BE OPENED
+//*               AND RETURN-CODE 8 IF ANY MAINTENANCE TRANSACTION
+//*               IS REJECTED.  COND=(8,GE,STEP10) BYPASSES STEP20 WHEN
+//*               STEP10'S RETURN CODE IS 8 OR HIGHER; IT RUNS NORMALLY
+//*               ON STEP10'S SUCCESS CODE OF 0.
+//*
+//*  RESTART:     TO RESTART THIS JOB AFTER AN ABEND, RESUBMIT WITH
+//*               RESTART=STEP10 OR RESTART=STEP20 ON THE JOB CARD.
+//*               STEP10 (SCTN) DETECTS ITS OWN COMPLETION THROUGH
+//*               CKPTFILE AND WILL SKIP AFTER-INIT IF IT ALREADY
+//*               RAN TO COMPLETION FOR TODAY'S RUN DATE -- RESTARTING
+//*               AT STEP10 IS SAFE EVEN IF STEP10 HAD IN FACT
+//*               COMPLETED, AND A CHECKPOINT LEFT OVER FROM AN
+//*               EARLIER BUSINESS DAY DOES NOT SUPPRESS TONIGHT'S RUN.
+//*               STEP20 (DIVSTMT) CHECKPOINTS THE SAME WAY THROUGH
+//*               DVCKPT, SAVING ITS COUNTS AND TOTALS EVERY 100
+//*               TRANSACTIONS.  RESTARTING AT STEP20 RE-READS AND
+//*               DISCARDS THE TRANSACTIONS ALREADY PROCESSED BEFORE
+//*               THE ABEND INSTEAD OF REPROCESSING THEM, AND IS SAFE
+//*               EVEN IF STEP20 HAD IN FACT COMPLETED FOR TODAY'S RUN
+//*               DATE, WHICH SKIPS TRANSACTION PROCESSING ENTIRELY.
+//*
+//*  HISTORY:     2026-08-08 RSH  ORIGINAL JOB STREAM.
+//*               2026-08-08 RSH  CORRECTED DD LRECL/BLKSIZE VALUES TO
+//*               MATCH THEIR COPYBOOKS, RENAMED DVDISCRPT TO DVDISCR
+//*               (DDNAMES ARE LIMITED TO 8 CHARACTERS), AND CHANGED
+//*               THE OUTPUT DATASETS FROM DISP=NEW TO DISP=MOD SO
+//*               THIS RECURRING NIGHTLY STREAM DOES NOT FAIL
+//*               ALLOCATION ON THE SECOND AND SUBSEQUENT RUNS.
+//*               2026-08-08 RSH  ADDED STDENV TO STEP20 SO THE JOBNAME
+//*               ENVIRONMENT VARIABLE DIVSTMT READS FOR ITS AUDIT
+//*               TRAIL IS ACTUALLY SET -- IT IS NOT SUPPLIED BY
+//*               ORDINARY JES2 BATCH EXECUTION ON ITS OWN.
+//*               2026-08-08 RSH  CORRECTED STEP20'S COND -- COND=(CODE,
+//*               OPERATOR,STEPNAME) BYPASSES THE STEP WHEN RC(STEPNAME)
+//*               OPERATOR CODE IS TRUE, SO THE OLD COND=(4,LT,STEP10)
+//*               BYPASSED STEP20 ON STEP10'S SUCCESS CODE OF 0 AND ONLY
+//*               RAN IT WHEN STEP10 FAILED -- EXACTLY BACKWARDS.
+//*               CHANGED TO COND=(8,GE,STEP10) SO STEP20 IS BYPASSED
+//*               WHEN STEP10'S RETURN CODE IS 8 OR HIGHER AND RUNS
+//*               NORMALLY ON SUCCESS.  ADDED DVCKPT SO STEP20 CAN
+//*               CHECKPOINT ITS OWN PROGRESS THROUGH DVTRANS-FILE AND
+//*               BE SAFELY RESTARTED WITH RESTART=STEP20 WITHOUT
+//*               REPROCESSING TRANSACTIONS ALREADY REFLECTED IN THE
+//*               REJECT/SUMMARY/AUDIT/GLEXTR/DISCREPANCY OUTPUT.
+//*               WIDENED DVDISCR'S LRECL/BLKSIZE FOR THE NEW DS-RUN-
+//*               DATE FIELD ON THE DISCREPANCY RECORD.
+//*****************************************************************
+//STEP10   EXEC PGM=SCTN
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CKPTFILE DD   DSN=PROD.BATCH.SCTN.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=4000)
+//WKITEMS  DD   DSN=PROD.BATCH.SCTN.WKITEMS,DISP=SHR
+//CTLCARD  DD   DSN=PROD.BATCH.SCTN.CTLCARD,DISP=SHR
+//MAINTTRN DD   DSN=PROD.BATCH.SCTN.MAINTTRN,DISP=SHR
+//PARMFILE DD   DSN=PROD.BATCH.SCTN.PARMFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP20   EXEC PGM=DIVSTMT,COND=(8,GE,STEP10)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DVTRANS  DD   DSN=PROD.BATCH.DIVSTMT.TRANS,DISP=SHR
+//DVREJECT DD   DSN=PROD.BATCH.DIVSTMT.REJECT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=70,BLKSIZE=7000)
+//DVSUMRPT DD   DSN=PROD.BATCH.DIVSTMT.SUMRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//DVAUDIT  DD   DSN=PROD.BATCH.DIVSTMT.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//DVGLEXTR DD   DSN=PROD.BATCH.DIVSTMT.GLEXTR,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=69,BLKSIZE=6900)
+//DVDISCR  DD   DSN=PROD.BATCH.DIVSTMT.DISCRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=112,BLKSIZE=11200)
+//DVCKPT   DD   DSN=PROD.BATCH.DIVSTMT.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//STDENV   DD   *
+JOBNAME=PRDNITE
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
