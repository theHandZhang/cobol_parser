@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*    COPYBOOK:    DVAUDR                                         *
+000300*    DESCRIPTION: DIVSTMT AUDIT-TRAIL RECORD.  ONE RECORD IS      *
+000400*                 WRITTEN FOR EVERY DIVIDE STATEMENT EXECUTED,    *
+000500*                 WHETHER IT SUCCEEDS OR FAILS.  CARRIES THE      *
+000510*                 QUOTIENT/REMAINDER PRODUCED (WHEN THE DIVIDE    *
+000520*                 SUCCEEDED) AND THE JOB THAT PRODUCED THE ROW.   *
+000600*    HISTORY:     2026-08-08 RSH  ORIGINAL COPYBOOK.             *
+000610*                 2026-08-08 RSH  ADDED AU-QUOTIENT, AU-REMAINDER*
+000620*                 AND AU-JOB-NAME SO THE TRAIL RECORDS THE        *
+000630*                 "AFTER" VALUE AND THE RUN THAT PRODUCED IT.     *
+000700******************************************************************
+000800 01  DVSTMT-AUDIT-REC.
+000900     05  AU-CALC-TYPE                PIC X(01).
+001000     05  AU-DIVIDEND                 PIC 9(10).
+001100     05  AU-DIVISOR                  PIC 9(10).
+001200     05  AU-RESULT-CODE              PIC X(04).
+001300         88  AU-RESULT-OK                VALUE 'OK  '.
+001400         88  AU-RESULT-SIZE-ERROR        VALUE 'SIZE'.
+001410     05  AU-QUOTIENT                 PIC 9(10).
+001420     05  AU-REMAINDER                PIC 9(10).
+001500     05  AU-RUN-DATE                 PIC X(08).
+001600     05  AU-RUN-TIME                 PIC X(08).
+001610     05  AU-JOB-NAME                 PIC X(08).
+001700     05  FILLER                      PIC X(11).
