@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*    COPYBOOK:    SCPARR                                         *
+000300*    DESCRIPTION: SCTN PARAMETER MASTER RECORD.  KEYED BY         *
+000400*                 PM-PARM-NAME.                                  *
+000500*    HISTORY:     2026-08-08 RSH  ORIGINAL COPYBOOK.             *
+000600******************************************************************
+000700 01  SCTN-PARM-REC.
+000800     05  PM-PARM-NAME                PIC X(08).
+000900     05  PM-PARM-VALUE               PIC X(30).
+001000     05  FILLER                      PIC X(42).
