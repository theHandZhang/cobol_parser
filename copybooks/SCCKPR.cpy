@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*    COPYBOOK:    SCCKPR                                         *
+000300*    DESCRIPTION: SCTN RESTART/CHECKPOINT CONTROL RECORD.  ONE   *
+000400*                 RECORD PER STEP THAT SCTN CAN CHECKPOINT.      *
+000500*    HISTORY:     2026-08-08 RSH  ORIGINAL COPYBOOK.             *
+000600******************************************************************
+000700 01  SCTN-CKPT-REC.
+000800     05  CKPT-STEP-NAME              PIC X(08).
+000900     05  CKPT-STATUS                 PIC X(01).
+001000         88  CKPT-COMPLETE               VALUE 'C'.
+001100         88  CKPT-PENDING                VALUE 'P'.
+001200     05  CKPT-RUN-DATE               PIC X(08).
+001300     05  CKPT-RUN-TIME               PIC X(08).
+001400     05  FILLER                      PIC X(15).
