@@ -0,0 +1,40 @@
+000100******************************************************************
+000200*    COPYBOOK:    DVDISR                                         *
+000300*    DESCRIPTION: DIVSTMT DIVIDE-IDENTITY DISCREPANCY RECORD.     *
+000400*                 WRITTEN WHEN THE DIVIDE IDENTITY DOES NOT       *
+000500*                 RECONCILE FOR A CALCULATION THAT OTHERWISE      *
+000600*                 COMPLETED WITHOUT A SIZE ERROR.  FOR CALC       *
+000610*                 TYPES 1 AND 2 (THE INTO FORM) DS-RECOMPUTED-    *
+000620*                 DIVIDEND HOLDS THE RECOMPUTED DC-DIVISOR, NOT   *
+000630*                 DC-DIVIDEND -- THE INTO OPERAND IS THE DIVISOR. *
+000640*                 DS-RUN-DATE AND DS-TRANS-SEQ TOGETHER CORRELATE *
+000645*                 THIS RECORD BACK TO THE SAME TRANSACTION'S ROW  *
+000650*                 ON THE GL EXTRACT (SEE DVGLR) SO THE TWO FILES  *
+000655*                 CAN BE JOINED.  BOTH FILES ACCUMULATE ACROSS    *
+000660*                 MULTIPLE NIGHTLY RUNS (OPEN EXTEND), AND        *
+000665*                 DS-TRANS-SEQ RESTARTS AT 1 EVERY RUN, SO THE    *
+000670*                 JOIN KEY IS THE COMPOSITE (DS-RUN-DATE,         *
+000680*                 DS-TRANS-SEQ), NOT DS-TRANS-SEQ ALONE.          *
+000700*    HISTORY:     2026-08-08 RSH  ORIGINAL COPYBOOK.             *
+000710*                 2026-08-08 RSH  CLARIFIED WHAT DS-RECOMPUTED-   *
+000720*                 DIVIDEND ACTUALLY HOLDS FOR THE INTO FORM.      *
+000730*                 2026-08-08 RSH  ADDED DS-TRANS-SEQ TO CORRELATE *
+000740*                 WITH THE GL EXTRACT RECORD FOR THE SAME         *
+000750*                 TRANSACTION.                                    *
+000760*                 2026-08-08 RSH  ADDED DS-RUN-DATE -- SINCE THIS *
+000770*                 FILE AND THE GL EXTRACT BOTH ACCUMULATE ACROSS  *
+000780*                 RUNS AND DS-TRANS-SEQ RESTARTS AT 1 EACH RUN,   *
+000790*                 THE JOIN NEEDS THE RUN DATE TO STAY UNAMBIGUOUS *
+000795*                 ONCE A SECOND NIGHT'S RECORDS ARE APPENDED.     *
+000900******************************************************************
+001000 01  DVSTMT-DISCREPANCY-REC.
+001100     05  DS-CALC-TYPE                PIC X(01).
+001200     05  DS-DIVIDEND                 PIC 9(10).
+001300     05  DS-DIVISOR                  PIC 9(10).
+001400     05  DS-QUOTIENT                 PIC 9(10).
+001500     05  DS-REMAINDER                PIC 9(10).
+001600     05  DS-RECOMPUTED-DIVIDEND      PIC 9(18).
+001700     05  DS-REASON-TEXT              PIC X(30).
+001710     05  DS-TRANS-SEQ                PIC 9(09).
+001720     05  DS-RUN-DATE                 PIC X(08).
+001800     05  FILLER                      PIC X(06).
