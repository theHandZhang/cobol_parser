@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    COPYBOOK:    DVCALCR                                        *
+000300*    DESCRIPTION: DIVSTMT TRANSACTION INPUT RECORD.  ONE RECORD  *
+000400*                 REPRESENTS ONE DIVIDEND/DIVISOR PAIR TO BE     *
+000500*                 PROCESSED BY ONE OF THE THREE DIVIDE FORMS     *
+000600*                 DIVSTMT SUPPORTS.  DC-ROUNDED-SW SELECTS       *
+000610*                 WHETHER THE DIVIDE IS PERFORMED WITH THE       *
+000620*                 ROUNDED PHRASE.                                *
+000700*    HISTORY:     2026-08-08 RSH  ORIGINAL COPYBOOK.             *
+000710*                 2026-08-08 RSH  DROPPED DC-GIVING-FIELD AND    *
+000720*                 DC-REMAINDER -- THESE DUPLICATED DIVIDE OUTPUT *
+000730*                 FIELDS AND WERE NEVER READ AS INPUT.           *
+000800******************************************************************
+000900 01  DIVSTMT-CALC-REC.
+001000     05  DC-CALC-TYPE                PIC X(01).
+001100         88  DC-TYPE-ONE                 VALUE '1'.
+001200         88  DC-TYPE-TWO                 VALUE '2'.
+001300         88  DC-TYPE-THREE               VALUE '3'.
+001400     05  DC-DIVIDEND                 PIC 9(10).
+001500     05  DC-DIVISOR                  PIC 9(10).
+001700     05  DC-ROUNDED-SW               PIC X(01).
+001800         88  DC-ROUNDED                  VALUE 'Y'.
+001900         88  DC-NOT-ROUNDED              VALUE 'N'.
+002100     05  FILLER                      PIC X(58).
