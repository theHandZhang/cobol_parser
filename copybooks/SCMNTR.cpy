@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    COPYBOOK:    SCMNTR                                         *
+000300*    DESCRIPTION: SCTN PARAMETER MAINTENANCE TRANSACTION RECORD.  *
+000400*                 ONE RECORD ADDS, CHANGES, OR DELETES ONE NAMED  *
+000500*                 PARAMETER IN THE PARAMETER MASTER FILE.         *
+000600*    HISTORY:     2026-08-08 RSH  ORIGINAL COPYBOOK.             *
+000700******************************************************************
+000800 01  SCTN-MAINT-TRAN.
+000900     05  MT-FUNCTION                 PIC X(01).
+001000         88  MT-ADD                      VALUE 'A'.
+001100         88  MT-CHANGE                   VALUE 'C'.
+001200         88  MT-DELETE                   VALUE 'D'.
+001300     05  MT-PARM-NAME                PIC X(08).
+001400     05  MT-PARM-VALUE               PIC X(30).
+001500     05  FILLER                      PIC X(41).
