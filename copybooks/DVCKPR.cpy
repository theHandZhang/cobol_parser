@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    COPYBOOK:    DVCKPR                                         *
+000300*    DESCRIPTION: DIVSTMT RESTART/CHECKPOINT CONTROL RECORD.      *
+000400*                 SAVED PERIODICALLY WHILE DVTRANS-FILE IS BEING  *
+000500*                 PROCESSED SO A RESTART AFTER AN ABEND CAN SKIP  *
+000600*                 THE TRANSACTIONS ALREADY REFLECTED IN THE       *
+000700*                 REJECT, SUMMARY, AUDIT, GL EXTRACT, AND         *
+000800*                 DISCREPANCY OUTPUT INSTEAD OF REPROCESSING THEM *
+000900*                 AND WRITING DUPLICATE RECORDS.  MODELED ON      *
+001000*                 SCTN'S SCCKPR CHECKPOINT RECORD.                *
+001100*    HISTORY:     2026-08-08 RSH  ORIGINAL COPYBOOK.             *
+001200******************************************************************
+001300 01  DVSTMT-CKPT-REC.
+001400     05  CKPT-RUN-DATE               PIC X(08).
+001500     05  CKPT-STATUS                 PIC X(01).
+001600         88  CKPT-COMPLETE               VALUE 'C'.
+001700         88  CKPT-PENDING                VALUE 'P'.
+001800     05  CKPT-TRANS-COUNT            PIC 9(09).
+001900     05  CKPT-ACCEPT-COUNT           PIC 9(09).
+002000     05  CKPT-REJECT-COUNT           PIC 9(09).
+002100     05  CKPT-DISCREPANCY-COUNT      PIC 9(09).
+002200     05  CKPT-QUOTIENT-TOTAL         PIC 9(12).
+002300     05  CKPT-REMAINDER-TOTAL        PIC 9(12).
+002400     05  FILLER                      PIC X(11).
