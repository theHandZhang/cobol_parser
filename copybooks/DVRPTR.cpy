@@ -0,0 +1,9 @@
+000100******************************************************************
+000200*    COPYBOOK:    DVRPTR                                         *
+000300*    DESCRIPTION: DIVSTMT CONTROL-TOTAL SUMMARY REPORT LINE.      *
+000400*                 THE REPORT FILE IS A FLAT PRINT RECORD; ALL     *
+000500*                 HEADING AND DETAIL LINES ARE BUILT IN           *
+000600*                 WORKING-STORAGE AND MOVED TO THIS RECORD.       *
+000700*    HISTORY:     2026-08-08 RSH  ORIGINAL COPYBOOK.             *
+000800******************************************************************
+000900 01  DVSTMT-REPORT-REC               PIC X(133).
