@@ -0,0 +1,38 @@
+000100******************************************************************
+000200*    COPYBOOK:    DVGLR                                          *
+000300*    DESCRIPTION: DIVSTMT GENERAL LEDGER EXTRACT RECORD.  ONE     *
+000400*                 RECORD IS WRITTEN FOR EVERY CALCULATION THAT    *
+000500*                 COMPLETES WITHOUT A SIZE ERROR.  GL-RUN-DATE    *
+000505*                 AND GL-TRANS-SEQ TOGETHER CORRELATE THIS        *
+000510*                 RECORD BACK TO THE MATCHING ROW ON THE          *
+000520*                 DISCREPANCY REPORT (SEE DVDISR) SO THE TWO      *
+000525*                 FILES CAN BE JOINED.  BOTH FILES ACCUMULATE     *
+000526*                 ACROSS MULTIPLE NIGHTLY RUNS (OPEN EXTEND), AND *
+000527*                 GL-TRANS-SEQ RESTARTS AT 1 EVERY RUN, SO THE     *
+000528*                 JOIN KEY IS THE COMPOSITE (GL-RUN-DATE,         *
+000529*                 GL-TRANS-SEQ), NOT GL-TRANS-SEQ ALONE.          *
+000540*                 GL-DISCREPANCY-SW IS 'Y' WHEN THE DIVIDE        *
+000550*                 IDENTITY CHECK ALREADY FLAGGED THIS SAME        *
+000560*                 CALCULATION AS A DISCREPANCY.                   *
+000600*    HISTORY:     2026-08-08 RSH  ORIGINAL COPYBOOK.             *
+000610*                 2026-08-08 RSH  ADDED GL-TRANS-SEQ AND          *
+000620*                 GL-DISCREPANCY-SW SO A ROW THAT FAILED THE      *
+000630*                 DIVIDE-IDENTITY CHECK CAN BE IDENTIFIED AND     *
+000640*                 CROSS-REFERENCED IN THE GL EXTRACT INSTEAD OF   *
+000650*                 SILENTLY PROPAGATING TO THE GL INTERFACE.       *
+000660*                 2026-08-08 RSH  CLARIFIED THAT THE JOIN KEY IS  *
+000670*                 THE COMPOSITE (RUN-DATE, TRANS-SEQ) SINCE BOTH  *
+000680*                 FILES ACCUMULATE ACROSS RUNS AND TRANS-SEQ      *
+000690*                 RESTARTS AT 1 EACH RUN.                         *
+000700******************************************************************
+000800 01  DVSTMT-GL-REC.
+000900     05  GL-CALC-TYPE                PIC X(01).
+001000     05  GL-DIVIDEND                 PIC 9(10).
+001100     05  GL-DIVISOR                  PIC 9(10).
+001200     05  GL-QUOTIENT                 PIC 9(10).
+001300     05  GL-REMAINDER                PIC 9(10).
+001400     05  GL-RUN-DATE                 PIC X(08).
+001410     05  GL-TRANS-SEQ                PIC 9(09).
+001420     05  GL-DISCREPANCY-SW           PIC X(01).
+001430         88  GL-IS-DISCREPANT            VALUE 'Y'.
+001500     05  FILLER                      PIC X(10).
