@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    COPYBOOK:    DVREJR                                         *
+000300*    DESCRIPTION: DIVSTMT REJECT RECORD.  WRITTEN FOR ANY        *
+000400*                 CALCULATION THAT FAILS ONE OF THE DIVIDE       *
+000500*                 STATEMENTS WITH A SIZE ERROR (INCLUDING        *
+000600*                 DIVISION BY ZERO).                             *
+000700*    HISTORY:     2026-08-08 RSH  ORIGINAL COPYBOOK.             *
+000800******************************************************************
+000900 01  DVSTMT-REJECT-REC.
+001000     05  RJ-CALC-TYPE                PIC X(01).
+001100     05  RJ-DIVIDEND                 PIC 9(10).
+001200     05  RJ-DIVISOR                  PIC 9(10).
+001300     05  RJ-REASON-CODE              PIC X(04).
+001400         88  RJ-REASON-SIZE-ERROR        VALUE 'SIZE'.
+001500     05  RJ-REASON-TEXT              PIC X(30).
+001600     05  FILLER                      PIC X(15).
