@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*    COPYBOOK:    SCCTLR                                         *
+000300*    DESCRIPTION: SCTN CONTROL-CARD RECORD.  SELECTS WHETHER      *
+000400*                 THIS RUN PERFORMS THE NORMAL AFTER-INIT         *
+000500*                 PROCESSING OR PARAMETER MAINTENANCE.            *
+000600*    HISTORY:     2026-08-08 RSH  ORIGINAL COPYBOOK.             *
+000700******************************************************************
+000800 01  SCTN-CONTROL-CARD.
+000900     05  CC-MODE                     PIC X(01).
+001000         88  CC-MODE-NORMAL              VALUE 'N'.
+001100         88  CC-MODE-MAINTENANCE         VALUE 'M'.
+001200     05  FILLER                      PIC X(79).
