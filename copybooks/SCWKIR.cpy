@@ -0,0 +1,8 @@
+000100******************************************************************
+000200*    COPYBOOK:    SCWKIR                                         *
+000300*    DESCRIPTION: SCTN WORK-ITEM RECORD.  ONE RECORD PER ITEM     *
+000400*                 TO BE PROCESSED BY AFTER-INIT.                  *
+000500*    HISTORY:     2026-08-08 RSH  ORIGINAL COPYBOOK.             *
+000600******************************************************************
+000700 01  SCTN-WORKITEM-REC.
+000800     05  WI-ITEM-TEXT                PIC X(60).
